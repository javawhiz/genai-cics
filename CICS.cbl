@@ -33,6 +33,31 @@
            03 WS-SERVICE-CONT-NAME     PIC X(16).
            03 WS-CHANNELNAME           PIC X(16).
            03 WS-ENDPOINT-URI          PIC X(255).
+           03 WS-MORD-IDX              PIC 9(2) COMP.
+           03 WS-MORD-FAIL-COUNT       PIC 9(2) COMP.
+           03 WS-URI-SUFFIX            PIC X(40).
+           03 WS-RETRY-ATTEMPTED       PIC X     VALUE 'N'.
+              88 RETRY-ALREADY-DONE             VALUE 'Y'.
+           03 WS-DEPT-VALID-SW         PIC X     VALUE 'Y'.
+              88 DEPT-VALIDATION-FAILED         VALUE 'N'.
+           03 WS-DEPT-VALIDATE-QTY     PIC S9(4) COMP.
+           03 WS-EXCP-WEBSERVICE       PIC X(20).
+           03 WS-EXCP-SEQ              PIC 9(2) COMP VALUE 0.
+           03 WS-EXCP-KEY.
+              05 WS-EXCP-KEY-TASKNUM   PIC 9(7).
+              05 WS-EXCP-KEY-SEQ       PIC 9(2).
+           03 WS-EXCP-IDX              PIC 9(4) COMP.
+           03 WS-EXCP-MORE-SW          PIC X     VALUE 'Y'.
+              88 NO-MORE-EXCEPTIONS             VALUE 'N'.
+           03 WS-ORDL-SEQ              PIC 9(2) COMP VALUE 0.
+           03 WS-ORDL-KEY.
+              05 WS-ORDL-KEY-TASKNUM   PIC 9(7).
+              05 WS-ORDL-KEY-SEQ       PIC 9(2).
+           03 WS-CONF-ORDER-REF        PIC X(8).
+           03 WS-CONF-ITEM-REF         PIC X(4).
+           03 WS-CONF-QUANTITY         PIC S9(4) COMP.
+           03 WS-CONF-CHARGE-DEPT      PIC X(6).
+           03 WS-CONF-USERID           PIC X(8).
 
        01 INQUIRE-CATALOG-REQUEST.
            COPY DFH0XCPA.
@@ -46,6 +71,22 @@
            COPY DFH0XCPE.
        01 PLACE-ORDER-RESPONSE.
            COPY DFH0XCPF.
+       01 CANCEL-ORDER-REQUEST.
+           COPY DFH0XCPG.
+       01 CANCEL-ORDER-RESPONSE.
+           COPY DFH0XCPH.
+       01 INQUIRE-DEPT-REQUEST.
+           COPY DFH0XCPJ.
+       01 INQUIRE-DEPT-RESPONSE.
+           COPY DFH0XCPK.
+       01 ORDER-LOG-RECORD.
+           COPY DFH0XCPL.
+       01 DEPT-MASTER-RECORD.
+           COPY DFH0XCPM.
+       01 EXCEPTION-LOG-RECORD.
+           COPY DFH0XCPN.
+       01 FULFILLMENT-CONFIRMATION.
+           COPY DFH0XCPO.
 
        01 EXAMPLE-APP-CONFIG       PIC X(9)
                VALUE 'WS-SERVER'.
@@ -54,6 +95,7 @@
            03 FILE-KEY             PIC X(9).
            03 FILLER               PIC X.
            03 SERVER-LOCATION      PIC X(200).
+           03 SERVER-LOCATION-2    PIC X(200).
 
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -74,6 +116,14 @@
            INITIALIZE INQUIRE-SINGLE-RESPONSE
            INITIALIZE PLACE-ORDER-REQUEST
            INITIALIZE PLACE-ORDER-RESPONSE
+           INITIALIZE CANCEL-ORDER-REQUEST
+           INITIALIZE CANCEL-ORDER-RESPONSE
+           INITIALIZE INQUIRE-DEPT-REQUEST
+           INITIALIZE INQUIRE-DEPT-RESPONSE
+           INITIALIZE ORDER-LOG-RECORD
+           INITIALIZE DEPT-MASTER-RECORD
+           INITIALIZE EXCEPTION-LOG-RECORD
+           INITIALIZE FULFILLMENT-CONFIRMATION
            INITIALIZE WORKING-VARIABLES
 
 
@@ -131,6 +181,22 @@
 
                    PERFORM PLACE-ORDER
 
+               WHEN '01CANC'
+
+                   PERFORM CANCEL-ORDER
+
+               WHEN '01MORD'
+
+                   PERFORM MULTI-ORDER
+
+               WHEN '01INQD'
+
+                   PERFORM INQUIRE-BY-DEPT
+
+               WHEN '01INQX'
+
+                   PERFORM BROWSE-EXCEPTIONS
+
                WHEN OTHER
 
                    PERFORM REQUEST-NOT-RECOGNISED
@@ -163,6 +229,18 @@
            EXIT.
 
 
+
+       RETRY-WITH-SECONDARY-URI.
+
+           STRING  'http://'
+                   SERVER-LOCATION-2
+                   WS-URI-SUFFIX
+               DELIMITED BY SPACE
+               INTO WS-ENDPOINT-URI
+           END-STRING.
+           EXIT.
+
+
         CATALOG-INQUIRE.
 
 
@@ -233,26 +311,82 @@
                    'Error calling inquire catalog service - INVREQ'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 30 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIRECATALOG' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
 
                WHEN DFHRESP(NOTFND)
                    MOVE
                    'Error calling inquire catalog service - NOT FOUND'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 31 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIRECATALOG' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN OTHER
+                   IF RETRY-ALREADY-DONE
+                       MOVE
+                       'Error calling inquire catalog service'
+                           TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                       MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                       MOVE 'INQUIRECATALOG' TO WS-EXCP-WEBSERVICE
+                       PERFORM WRITE-EXCEPTION-LOG
+                   ELSE
+                       MOVE 'Y' TO WS-RETRY-ATTEMPTED
+                       MOVE '/exampleApp/inquireCatalog'
+                           TO WS-URI-SUFFIX
+                       PERFORM RETRY-WITH-SECONDARY-URI
+
+                       EXEC CICS INVOKE
+                                 WEBSERVICE('inquireCatalogClient')
+                                 CHANNEL(WS-CHANNELNAME)
+                                 URI(WS-ENDPOINT-URI)
+                                 OPERATION(WS-OPERATION)
+                                 RESP(WS-RESP) RESP2(WS-RESP2)
+                       END-EXEC
+
+                       PERFORM CATALOG-INQUIRE-EVALUATE-RESP
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
+
+
+       CATALOG-INQUIRE-EVALUATE-RESP.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(INQUIRE-CATALOG-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN INQUIRE-CATALOG-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN INQUIRE-CATALOG-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+                   IF caXreturnXcode IN INQUIRE-CATALOG-RESPONSE
+                     EQUAL 00
+                       MOVE caXinquireXrequest
+                               IN INQUIRE-CATALOG-RESPONSE
+                       TO   CA-INQUIRE-REQUEST IN DFHCOMMAREA
+                   END-IF
 
                WHEN OTHER
                    MOVE
                    'Error calling inquire catalog service'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIRECATALOG' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
            END-EVALUATE.
-
            EXIT.
 
 
 
 
-
         SINGLE-INQUIRE.
 
 
@@ -331,28 +465,126 @@
                    'Error calling inquire single service - INVREQ'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 30 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIRESINGLE' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
 
                WHEN DFHRESP(NOTFND)
                    MOVE
                    'Error calling inquire single service - NOT FOUND'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 31 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIRESINGLE' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN OTHER
+                   IF RETRY-ALREADY-DONE
+                       MOVE
+                       'Error calling inquire single service'
+                           TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                       MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                       MOVE 'INQUIRESINGLE' TO WS-EXCP-WEBSERVICE
+                       PERFORM WRITE-EXCEPTION-LOG
+                   ELSE
+                       MOVE 'Y' TO WS-RETRY-ATTEMPTED
+                       MOVE '/exampleApp/inquireSingle'
+                           TO WS-URI-SUFFIX
+                       PERFORM RETRY-WITH-SECONDARY-URI
+
+                       EXEC CICS INVOKE
+                                 WEBSERVICE('inquireSingleClient')
+                                 CHANNEL(WS-CHANNELNAME)
+                                 URI(WS-ENDPOINT-URI)
+                                 OPERATION(WS-OPERATION)
+                                 RESP(WS-RESP) RESP2(WS-RESP2)
+                       END-EXEC
+
+                       PERFORM SINGLE-INQUIRE-EVALUATE-RESP
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
+
+
+       SINGLE-INQUIRE-EVALUATE-RESP.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(INQUIRE-SINGLE-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN INQUIRE-SINGLE-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN INQUIRE-SINGLE-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+                   IF caXreturnXcode IN INQUIRE-SINGLE-RESPONSE
+                     EQUAL 00
+                       MOVE caXsingleXitem
+                               IN INQUIRE-SINGLE-RESPONSE
+                       TO   CA-SINGLE-ITEM IN DFHCOMMAREA
+                   END-IF
 
                WHEN OTHER
                    MOVE
                    'Error calling inquire single service'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIRESINGLE' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
            END-EVALUATE.
-
            EXIT.
 
 
 
+       DEPT-VALIDATE.
+
+           MOVE 'Y' TO WS-DEPT-VALID-SW
+
+           EXEC CICS READ FILE('DEPTMAST')
+                     INTO(DEPT-MASTER-RECORD)
+                     RIDFLD(CA-CHARGE-DEPT IN DFHCOMMAREA)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'N' TO WS-DEPT-VALID-SW
+               MOVE 40 TO CA-RETURN-CODE IN DFHCOMMAREA
+               MOVE 'UNKNOWN CHARGE DEPARTMENT'
+                   TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+           ELSE
+               IF WS-DEPT-VALIDATE-QTY <= 0
+                  OR WS-DEPT-VALIDATE-QTY
+                     > DM-QTY-LIMIT IN DEPT-MASTER-RECORD
+                   MOVE 'N' TO WS-DEPT-VALID-SW
+                   MOVE 41 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'QUANTITY EXCEEDS DEPARTMENT LIMIT'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+               END-IF
+           END-IF.
+           EXIT.
+
 
 
         PLACE-ORDER.
 
+           MOVE CA-QUANTITY-REQ IN DFHCOMMAREA TO WS-DEPT-VALIDATE-QTY
+           PERFORM DEPT-VALIDATE
+
+           IF NOT DEPT-VALIDATION-FAILED
+               PERFORM PLACE-ORDER-SEND-REQUEST
+           END-IF
+
+           PERFORM WRITE-ORDER-LOG.
+           EXIT.
+
+
+
+       PLACE-ORDER-SEND-REQUEST.
+
 
            MOVE CA-REQUEST-ID IN DFHCOMMAREA
                TO caXrequestXid IN PLACE-ORDER-REQUEST
@@ -428,6 +660,18 @@
                        MOVE caXorderXrequest
                                IN PLACE-ORDER-RESPONSE
                        TO   CA-ORDER-REQUEST IN DFHCOMMAREA
+
+                       MOVE CA-ORDER-REF IN DFHCOMMAREA
+                           TO WS-CONF-ORDER-REF
+                       MOVE CA-ORDER-ITEM-REF IN DFHCOMMAREA
+                           TO WS-CONF-ITEM-REF
+                       MOVE CA-ORDER-QUANTITY IN DFHCOMMAREA
+                           TO WS-CONF-QUANTITY
+                       MOVE CA-ORDER-DEPT IN DFHCOMMAREA
+                           TO WS-CONF-CHARGE-DEPT
+                       MOVE CA-ORDER-USERID IN DFHCOMMAREA
+                           TO WS-CONF-USERID
+                       PERFORM WRITE-FULFILLMENT-CONFIRMATION
                    END-IF
 
                WHEN DFHRESP(INVREQ)
@@ -435,24 +679,731 @@
                    'Error calling place order service - INVREQ'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 30 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
 
                WHEN DFHRESP(NOTFND)
                    MOVE
                    'Error calling place order service - NOT FOUND'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 31 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN OTHER
+                   IF RETRY-ALREADY-DONE
+                       MOVE
+                       'Error calling place order service'
+                           TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                       MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                       MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                       PERFORM WRITE-EXCEPTION-LOG
+                   ELSE
+                       MOVE 'Y' TO WS-RETRY-ATTEMPTED
+                       MOVE '/exampleApp/placeOrder'
+                           TO WS-URI-SUFFIX
+                       PERFORM RETRY-WITH-SECONDARY-URI
+
+                       EXEC CICS INVOKE WEBSERVICE('placeOrderClient')
+                                 CHANNEL(WS-CHANNELNAME)
+                                 URI(WS-ENDPOINT-URI)
+                                 OPERATION(WS-OPERATION)
+                                 RESP(WS-RESP) RESP2(WS-RESP2)
+                       END-EXEC
+
+                       PERFORM PLACE-ORDER-EVALUATE-RESP
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
+
+
+       PLACE-ORDER-EVALUATE-RESP.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(PLACE-ORDER-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN PLACE-ORDER-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN PLACE-ORDER-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+                   IF caXreturnXcode IN PLACE-ORDER-RESPONSE
+                     EQUAL 00
+                       MOVE caXorderXrequest
+                               IN PLACE-ORDER-RESPONSE
+                       TO   CA-ORDER-REQUEST IN DFHCOMMAREA
+
+                       MOVE CA-ORDER-REF IN DFHCOMMAREA
+                           TO WS-CONF-ORDER-REF
+                       MOVE CA-ORDER-ITEM-REF IN DFHCOMMAREA
+                           TO WS-CONF-ITEM-REF
+                       MOVE CA-ORDER-QUANTITY IN DFHCOMMAREA
+                           TO WS-CONF-QUANTITY
+                       MOVE CA-ORDER-DEPT IN DFHCOMMAREA
+                           TO WS-CONF-CHARGE-DEPT
+                       MOVE CA-ORDER-USERID IN DFHCOMMAREA
+                           TO WS-CONF-USERID
+                       PERFORM WRITE-FULFILLMENT-CONFIRMATION
+                   END-IF
 
                WHEN OTHER
                    MOVE
                    'Error calling place order service'
                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
                    MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+           END-EVALUATE.
+           EXIT.
+
+
+
+
+        WRITE-ORDER-LOG.
+
+           MOVE CA-USERID IN DFHCOMMAREA TO OL-USERID
+           MOVE CA-CHARGE-DEPT IN DFHCOMMAREA TO OL-CHARGE-DEPT
+           MOVE CA-ITEM-REF-NUMBER IN DFHCOMMAREA TO OL-ITEM-REF
+           MOVE CA-QUANTITY-REQ IN DFHCOMMAREA TO OL-QUANTITY
+           MOVE CA-RETURN-CODE IN DFHCOMMAREA TO OL-RETURN-CODE
+
+           PERFORM WRITE-ORDER-LOG-RECORD.
+
+           EXIT.
+
+
+
+       WRITE-ORDER-LOG-LINE.
+
+           MOVE CA-USERID IN DFHCOMMAREA TO OL-USERID
+           MOVE CA-CHARGE-DEPT IN DFHCOMMAREA TO OL-CHARGE-DEPT
+           MOVE CA-MORD-ITEM-REF IN DFHCOMMAREA (WS-MORD-IDX)
+               TO OL-ITEM-REF
+           MOVE CA-MORD-QUANTITY IN DFHCOMMAREA (WS-MORD-IDX)
+               TO OL-QUANTITY
+           MOVE CA-MORD-RETURN-CODE IN DFHCOMMAREA (WS-MORD-IDX)
+               TO OL-RETURN-CODE
+
+           PERFORM WRITE-ORDER-LOG-RECORD.
+
+           EXIT.
+
+
+
+       WRITE-ORDER-LOG-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+
+           ADD 1 TO WS-ORDL-SEQ
+           MOVE WS-TASKNUM TO OL-TASKNUM
+           MOVE WS-ORDL-SEQ TO OL-SEQ
+           MOVE DATE1 TO OL-DATE
+           MOVE TIME1 TO OL-TIME
+
+           MOVE WS-TASKNUM TO WS-ORDL-KEY-TASKNUM
+           MOVE WS-ORDL-SEQ TO WS-ORDL-KEY-SEQ
+
+           EXEC CICS WRITE FILE('ORDRLOG')
+                     FROM(ORDER-LOG-RECORD)
+                     RIDFLD(WS-ORDL-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ' ERROR WRITING ORDRLOG AUDIT RECORD' TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+
+           EXIT.
+
+
+
+       WRITE-EXCEPTION-LOG.
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+                     TIME(TIME1)
+           END-EXEC
+
+           ADD 1 TO WS-EXCP-SEQ
+           MOVE WS-TASKNUM TO EX-TASKNUM
+           MOVE WS-EXCP-SEQ TO EX-SEQ
+           MOVE DATE1 TO EX-DATE
+           MOVE TIME1 TO EX-TIME
+           MOVE WS-EXCP-WEBSERVICE TO EX-WEBSERVICE
+           MOVE WS-RESP TO EX-RESP
+           MOVE WS-RESP2 TO EX-RESP2
+           MOVE CA-REQUEST-ID IN DFHCOMMAREA TO EX-REQUEST-ID
+
+           MOVE WS-TASKNUM TO WS-EXCP-KEY-TASKNUM
+           MOVE WS-EXCP-SEQ TO WS-EXCP-KEY-SEQ
+
+           EXEC CICS WRITE FILE('EXCPLOG')
+                     FROM(EXCEPTION-LOG-RECORD)
+                     RIDFLD(WS-EXCP-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ' ERROR WRITING EXCPLOG EXCEPTION RECORD'
+                   TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+
+           EXIT.
+
+
+
+       WRITE-FULFILLMENT-CONFIRMATION.
+
+           MOVE WS-CONF-ORDER-REF TO CF-ORDER-REF
+           MOVE WS-CONF-ITEM-REF TO CF-ITEM-REF
+           MOVE WS-CONF-QUANTITY TO CF-QUANTITY
+           MOVE WS-CONF-CHARGE-DEPT TO CF-CHARGE-DEPT
+           MOVE WS-CONF-USERID TO CF-USERID
+
+           EXEC CICS WRITEQ TD QUEUE('FULQ')
+                     FROM(FULFILLMENT-CONFIRMATION)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE ' ERROR WRITING FULQ CONFIRMATION RECORD'
+                   TO EM-DETAIL
+               PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
+
+           EXIT.
+
+
+
+
+        CANCEL-ORDER.
+
+
+           MOVE CA-REQUEST-ID IN DFHCOMMAREA
+               TO caXrequestXid IN CANCEL-ORDER-REQUEST
+           MOVE 00 TO caXreturnXcode IN CANCEL-ORDER-REQUEST
+           MOVE CA-USERID IN DFHCOMMAREA
+               TO caXuserid IN CANCEL-ORDER-REQUEST
+           MOVE CA-CANCEL-ORDER-REF IN DFHCOMMAREA
+               TO caXorderXrefXcancel IN CANCEL-ORDER-REQUEST
+
+
+           EXEC CICS PUT CONTAINER(WS-SERVICE-CONT-NAME)
+                         CHANNEL(WS-CHANNELNAME)
+                         FROM(CANCEL-ORDER-REQUEST)
+           END-EXEC
+
+
+           STRING  'http://'
+                   SERVER-LOCATION
+                   '/exampleApp/cancelOrder'
+               DELIMITED BY SPACE
+               INTO WS-ENDPOINT-URI
+           END-STRING
+
+
+           MOVE 'DFH0XCMNOperation' TO WS-OPERATION
+
+           EXEC CICS INVOKE WEBSERVICE('cancelOrderClient')
+                     CHANNEL(WS-CHANNELNAME)
+                     URI(WS-ENDPOINT-URI)
+                     OPERATION(WS-OPERATION)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+
+
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+
+
+
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(CANCEL-ORDER-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN CANCEL-ORDER-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN CANCEL-ORDER-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+
+                   IF caXreturnXcode IN CANCEL-ORDER-RESPONSE
+                     EQUAL 00
+
+                       MOVE caXorderXrefXcancel
+                               IN CANCEL-ORDER-RESPONSE
+                       TO   CA-CANCEL-ORDER-REF-OUT IN DFHCOMMAREA
+
+                       MOVE caXcancelXstatus
+                               IN CANCEL-ORDER-RESPONSE
+                       TO   CA-CANCEL-STATUS IN DFHCOMMAREA
+                   END-IF
+
+               WHEN DFHRESP(INVREQ)
+                   MOVE
+                   'Error calling cancel order service - INVREQ'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                   MOVE 30 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'CANCELORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN DFHRESP(NOTFND)
+                   MOVE
+                   'Error calling cancel order service - NOT FOUND'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                   MOVE 31 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'CANCELORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN OTHER
+                   IF RETRY-ALREADY-DONE
+                       MOVE
+                       'Error calling cancel order service'
+                           TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                       MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                       MOVE 'CANCELORDER' TO WS-EXCP-WEBSERVICE
+                       PERFORM WRITE-EXCEPTION-LOG
+                   ELSE
+                       MOVE 'Y' TO WS-RETRY-ATTEMPTED
+                       MOVE '/exampleApp/cancelOrder'
+                           TO WS-URI-SUFFIX
+                       PERFORM RETRY-WITH-SECONDARY-URI
+
+                       EXEC CICS INVOKE WEBSERVICE('cancelOrderClient')
+                                 CHANNEL(WS-CHANNELNAME)
+                                 URI(WS-ENDPOINT-URI)
+                                 OPERATION(WS-OPERATION)
+                                 RESP(WS-RESP) RESP2(WS-RESP2)
+                       END-EXEC
+
+                       PERFORM CANCEL-ORDER-EVALUATE-RESP
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
+
+
+       CANCEL-ORDER-EVALUATE-RESP.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(CANCEL-ORDER-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN CANCEL-ORDER-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN CANCEL-ORDER-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+                   IF caXreturnXcode IN CANCEL-ORDER-RESPONSE
+                     EQUAL 00
+                       MOVE caXorderXrefXcancel
+                               IN CANCEL-ORDER-RESPONSE
+                       TO   CA-CANCEL-ORDER-REF-OUT IN DFHCOMMAREA
+                       MOVE caXcancelXstatus
+                               IN CANCEL-ORDER-RESPONSE
+                       TO   CA-CANCEL-STATUS IN DFHCOMMAREA
+                   END-IF
+
+               WHEN OTHER
+                   MOVE
+                   'Error calling cancel order service'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                   MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'CANCELORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+           END-EVALUATE.
+           EXIT.
+
+
+
+
+        MULTI-ORDER.
+
+
+           MOVE 00 TO WS-MORD-FAIL-COUNT
+           MOVE '00' TO CA-RETURN-CODE IN DFHCOMMAREA
+
+           IF CA-MORD-LINE-COUNT IN DFHCOMMAREA > 10
+               MOVE 42 TO CA-RETURN-CODE IN DFHCOMMAREA
+               MOVE 'TOO MANY ORDER LINES REQUESTED'
+                   TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+           ELSE
+           PERFORM MULTI-ORDER-LINE VARYING WS-MORD-IDX FROM 1 BY 1
+                   UNTIL WS-MORD-IDX >
+                         CA-MORD-LINE-COUNT IN DFHCOMMAREA
+
+           IF WS-MORD-FAIL-COUNT > 0
+               MOVE 36 TO CA-RETURN-CODE IN DFHCOMMAREA
+               MOVE 'ONE OR MORE ORDER LINES FAILED'
+                   TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+           ELSE
+               MOVE 'ALL ORDER LINES PLACED SUCCESSFULLY'
+                   TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+           END-IF
+           END-IF.
+
+           EXIT.
+
+
+
+       MULTI-ORDER-LINE.
+
+           MOVE CA-REQUEST-ID IN DFHCOMMAREA
+               TO caXrequestXid IN PLACE-ORDER-REQUEST
+           MOVE 00 TO caXreturnXcode IN PLACE-ORDER-REQUEST
+           MOVE CA-USERID IN DFHCOMMAREA
+               TO caXuserid IN PLACE-ORDER-REQUEST
+           MOVE CA-CHARGE-DEPT IN DFHCOMMAREA
+               TO caXchargeXdept IN PLACE-ORDER-REQUEST
+           MOVE CA-MORD-ITEM-REF IN DFHCOMMAREA (WS-MORD-IDX)
+               TO caXitemXrefXnumber IN PLACE-ORDER-REQUEST
+           MOVE CA-MORD-QUANTITY IN DFHCOMMAREA (WS-MORD-IDX)
+               TO caXquantityXreq IN PLACE-ORDER-REQUEST
+
+           MOVE CA-MORD-QUANTITY IN DFHCOMMAREA (WS-MORD-IDX)
+               TO WS-DEPT-VALIDATE-QTY
+           PERFORM DEPT-VALIDATE
+
+           IF DEPT-VALIDATION-FAILED
+               MOVE CA-RETURN-CODE IN DFHCOMMAREA
+                   TO CA-MORD-RETURN-CODE IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+               ADD 1 TO WS-MORD-FAIL-COUNT
+           ELSE
+
+           EXEC CICS PUT CONTAINER(WS-SERVICE-CONT-NAME)
+                         CHANNEL(WS-CHANNELNAME)
+                         FROM(PLACE-ORDER-REQUEST)
+           END-EXEC
+
+
+           STRING  'http://'
+                   SERVER-LOCATION
+                   '/exampleApp/placeOrder'
+               DELIMITED BY SPACE
+               INTO WS-ENDPOINT-URI
+           END-STRING
+
+
+           MOVE 'DFH0XCMNOperation' TO WS-OPERATION
+
+           EXEC CICS INVOKE WEBSERVICE('placeOrderClient')
+                     CHANNEL(WS-CHANNELNAME)
+                     URI(WS-ENDPOINT-URI)
+                     OPERATION(WS-OPERATION)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC
+
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(PLACE-ORDER-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN PLACE-ORDER-RESPONSE
+                       TO CA-MORD-RETURN-CODE IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+
+                   IF caXreturnXcode IN PLACE-ORDER-RESPONSE
+                     EQUAL 00
+                       MOVE caXorderXref IN PLACE-ORDER-RESPONSE
+                           TO CA-MORD-ORDER-REF IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+
+                       MOVE CA-MORD-ORDER-REF IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+                           TO WS-CONF-ORDER-REF
+                       MOVE CA-MORD-ITEM-REF IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+                           TO WS-CONF-ITEM-REF
+                       MOVE CA-MORD-QUANTITY IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+                           TO WS-CONF-QUANTITY
+                       MOVE CA-CHARGE-DEPT IN DFHCOMMAREA
+                           TO WS-CONF-CHARGE-DEPT
+                       MOVE CA-USERID IN DFHCOMMAREA
+                           TO WS-CONF-USERID
+                       PERFORM WRITE-FULFILLMENT-CONFIRMATION
+                   ELSE
+                       ADD 1 TO WS-MORD-FAIL-COUNT
+                   END-IF
+
+               WHEN DFHRESP(INVREQ)
+                   MOVE 30 TO CA-MORD-RETURN-CODE IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+                   ADD 1 TO WS-MORD-FAIL-COUNT
+                   MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN DFHRESP(NOTFND)
+                   MOVE 31 TO CA-MORD-RETURN-CODE IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+                   ADD 1 TO WS-MORD-FAIL-COUNT
+                   MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN OTHER
+                   MOVE 32 TO CA-MORD-RETURN-CODE IN DFHCOMMAREA
+                                            (WS-MORD-IDX)
+                   ADD 1 TO WS-MORD-FAIL-COUNT
+                   MOVE 'PLACEORDER' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+           END-EVALUATE
+
+           END-IF
+
+           PERFORM WRITE-ORDER-LOG-LINE.
+
+           EXIT.
+
+
+
+        INQUIRE-BY-DEPT.
+
+
+           MOVE CA-REQUEST-ID IN DFHCOMMAREA
+               TO caXrequestXid IN INQUIRE-DEPT-REQUEST
+           MOVE 00 TO caXreturnXcode IN INQUIRE-DEPT-REQUEST
+           MOVE CA-CHARGE-DEPT IN DFHCOMMAREA
+               TO caXchargeXdept IN INQUIRE-DEPT-REQUEST
+
+
+           EXEC CICS PUT CONTAINER(WS-SERVICE-CONT-NAME)
+                         CHANNEL(WS-CHANNELNAME)
+                         FROM(INQUIRE-DEPT-REQUEST)
+           END-EXEC
+
+
+           STRING  'http://'
+                   SERVER-LOCATION
+                   '/exampleApp/inquireByDept'
+               DELIMITED BY SPACE
+               INTO WS-ENDPOINT-URI
+           END-STRING
+
+
+           MOVE 'DFH0XCMNOperation' TO WS-OPERATION
+
+           EXEC CICS INVOKE WEBSERVICE('inquireByDeptClient')
+                     CHANNEL(WS-CHANNELNAME)
+                     URI(WS-ENDPOINT-URI)
+                     OPERATION(WS-OPERATION)
+                     RESP(WS-RESP) RESP2(WS-RESP2)
+           END-EXEC.
+
+
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+
+
+
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(INQUIRE-DEPT-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN INQUIRE-DEPT-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN INQUIRE-DEPT-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+
+                   IF caXreturnXcode IN INQUIRE-DEPT-RESPONSE
+                     EQUAL 00
+
+                       MOVE caXdeptXitemXresponse
+                               IN INQUIRE-DEPT-RESPONSE
+                       TO   CA-DEPT-ITEM-RESPONSE IN DFHCOMMAREA
+                   END-IF
+
+               WHEN DFHRESP(INVREQ)
+                   MOVE
+                   'Error calling inquire by dept service - INVREQ'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                   MOVE 30 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIREBYDEPT' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN DFHRESP(NOTFND)
+                   MOVE
+                   'Error calling inquire by dept service - NOT FOUND'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                   MOVE 31 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIREBYDEPT' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
+
+               WHEN OTHER
+                   IF RETRY-ALREADY-DONE
+                       MOVE
+                       'Error calling inquire by dept service'
+                           TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                       MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                       MOVE 'INQUIREBYDEPT' TO WS-EXCP-WEBSERVICE
+                       PERFORM WRITE-EXCEPTION-LOG
+                   ELSE
+                       MOVE 'Y' TO WS-RETRY-ATTEMPTED
+                       MOVE '/exampleApp/inquireByDept'
+                           TO WS-URI-SUFFIX
+                       PERFORM RETRY-WITH-SECONDARY-URI
+
+                       EXEC CICS INVOKE
+                                 WEBSERVICE('inquireByDeptClient')
+                                 CHANNEL(WS-CHANNELNAME)
+                                 URI(WS-ENDPOINT-URI)
+                                 OPERATION(WS-OPERATION)
+                                 RESP(WS-RESP) RESP2(WS-RESP2)
+                       END-EXEC
+
+                       PERFORM INQUIRE-BY-DEPT-EVALUATE-RESP
+                   END-IF
+           END-EVALUATE.
+
+           EXIT.
+
+
+
+       INQUIRE-BY-DEPT-EVALUATE-RESP.
+
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   EXEC CICS GET CONTAINER(WS-SERVICE-CONT-NAME)
+                             CHANNEL(WS-CHANNELNAME)
+                             INTO(INQUIRE-DEPT-RESPONSE)
+                   END-EXEC
+
+                   MOVE caXreturnXcode IN INQUIRE-DEPT-RESPONSE
+                        TO CA-RETURN-CODE IN DFHCOMMAREA
+
+                   MOVE caXresponseXmessage IN INQUIRE-DEPT-RESPONSE
+                        TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+
+                   IF caXreturnXcode IN INQUIRE-DEPT-RESPONSE
+                     EQUAL 00
+                       MOVE caXdeptXitemXresponse
+                               IN INQUIRE-DEPT-RESPONSE
+                       TO   CA-DEPT-ITEM-RESPONSE IN DFHCOMMAREA
+                   END-IF
+
+               WHEN OTHER
+                   MOVE
+                   'Error calling inquire by dept service'
+                       TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA
+                   MOVE 32 TO CA-RETURN-CODE IN DFHCOMMAREA
+                   MOVE 'INQUIREBYDEPT' TO WS-EXCP-WEBSERVICE
+                   PERFORM WRITE-EXCEPTION-LOG
            END-EVALUATE.
+           EXIT.
+
+
+
+       BROWSE-EXCEPTIONS.
+
+           MOVE 0 TO CA-EXCP-NUM-RET IN DFHCOMMAREA
+           MOVE 'Y' TO WS-EXCP-MORE-SW
+           MOVE 0 TO WS-EXCP-IDX
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(DATE1)
+           END-EXEC
+
+           MOVE WS-TASKNUM TO WS-EXCP-KEY-TASKNUM
+           MOVE 99 TO WS-EXCP-KEY-SEQ
 
+           EXEC CICS STARTBR FILE('EXCPLOG')
+                     RIDFLD(WS-EXCP-KEY)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               OR WS-RESP EQUAL DFHRESP(NOTFND)
+               PERFORM BROWSE-EXCEPTIONS-NEXT UNTIL NO-MORE-EXCEPTIONS
+
+               EXEC CICS ENDBR FILE('EXCPLOG')
+               END-EXEC
+           END-IF
+
+           MOVE WS-EXCP-IDX TO CA-EXCP-NUM-RET IN DFHCOMMAREA
+           MOVE '00' TO CA-RETURN-CODE IN DFHCOMMAREA
+           MOVE 'EXCEPTIONS RETRIEVED'
+               TO CA-RESPONSE-MESSAGE IN DFHCOMMAREA.
            EXIT.
 
 
 
+       BROWSE-EXCEPTIONS-NEXT.
+
+           EXEC CICS READPREV FILE('EXCPLOG')
+                     INTO(EXCEPTION-LOG-RECORD)
+                     RIDFLD(WS-EXCP-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'N' TO WS-EXCP-MORE-SW
+           ELSE
+               IF EX-DATE NOT EQUAL DATE1
+                   MOVE 'N' TO WS-EXCP-MORE-SW
+               ELSE
+                   ADD 1 TO WS-EXCP-IDX
+                   MOVE EX-TASKNUM
+                       TO CA-EXCP-TASKNUM IN DFHCOMMAREA
+                                        (WS-EXCP-IDX)
+                   MOVE EX-TIME
+                       TO CA-EXCP-TIME IN DFHCOMMAREA
+                                        (WS-EXCP-IDX)
+                   MOVE EX-WEBSERVICE
+                       TO CA-EXCP-WEBSERVICE IN DFHCOMMAREA
+                                        (WS-EXCP-IDX)
+                   MOVE EX-RESP
+                       TO CA-EXCP-RESP IN DFHCOMMAREA
+                                        (WS-EXCP-IDX)
+                   MOVE EX-RESP2
+                       TO CA-EXCP-RESP2 IN DFHCOMMAREA
+                                        (WS-EXCP-IDX)
+                   MOVE EX-REQUEST-ID
+                       TO CA-EXCP-REQUEST-ID IN DFHCOMMAREA
+                                        (WS-EXCP-IDX)
+
+                   IF WS-EXCP-IDX >= 10
+                       MOVE 'N' TO WS-EXCP-MORE-SW
+                   END-IF
+               END-IF
+           END-IF.
+
+           EXIT.
+
 
 
         REQUEST-NOT-RECOGNISED.

@@ -0,0 +1,223 @@
+             CBL CICS('COBOL3') APOST
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XBEX.
+      *****************************************************************
+      * DFH0XBEX - full catalog extract with checkpoint/restart.
+      *
+      * Drives DFH0XECC repeatedly via EXEC CICS LINK, paging the
+      * catalog with CA-LIST-START-REF, and periodically checkpoints
+      * the last-processed list-start-ref to CATXRST so that a rerun
+      * after an abend or a batch-window cutoff resumes from the
+      * checkpoint instead of the top of the catalog. Item refs are
+      * numeric serials, so each page's start-ref for the next LINK is
+      * derived by advancing one past the last item ref this page
+      * returned. Every item seen is written to CATXDMP, giving a full
+      * catalog dump alongside the restart checkpoint.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01  WS-HEADER.
+           03 WS-EYECATCHER            PIC X(16)
+                                        VALUE 'DFH0XBEX------WS'.
+           03 WS-CALEN                 PIC S9(4) COMP.
+
+       01  ABS-TIME                    PIC S9(8) COMP VALUE +0.
+
+       01  WORKING-VARIABLES.
+           03 WS-RESP                  PIC S9(8) COMP.
+           03 WS-RESP2                 PIC S9(8) COMP.
+           03 WS-EXTRACT-KEY           PIC X(8) VALUE 'CATXRST1'.
+           03 WS-CHECKPOINT-INTERVAL   PIC 9(4) COMP VALUE 5.
+           03 WS-PAGE-COUNTER          PIC 9(4) COMP VALUE 0.
+           03 WS-MORE-PAGES-SW         PIC X    VALUE 'Y'.
+              88 NO-MORE-PAGES                  VALUE 'N'.
+           03 WS-ITEM-IDX              PIC 9(4) COMP.
+           03 WS-LAST-ITEM-REF         PIC X(4).
+           03 WS-NEXT-ITEM-REF-NUM     PIC 9(4).
+
+       01  RESTART-RECORD.
+           COPY DFH0XCPP.
+
+       01  WS-RESTART-READ-AREA.
+           COPY DFH0XCPP.
+
+       01  CATALOG-DUMP-RECORD.
+           COPY DFH0XCPQ.
+
+       01  WS-DUMP-READ-AREA.
+           COPY DFH0XCPQ.
+
+       01  DFHCOMMAREA.
+           COPY DFH0XCP1.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           INITIALIZE RESTART-RECORD
+           INITIALIZE WS-RESTART-READ-AREA
+           INITIALIZE DFHCOMMAREA
+
+           PERFORM LOAD-CHECKPOINT
+
+           PERFORM EXTRACT-CATALOG-PAGE UNTIL NO-MORE-PAGES
+
+           PERFORM SAVE-CHECKPOINT
+
+           EXEC CICS RETURN END-EXEC.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+
+
+       LOAD-CHECKPOINT.
+
+           EXEC CICS READ FILE('CATXRST')
+                          INTO(RESTART-RECORD)
+                          RIDFLD(WS-EXTRACT-KEY)
+                          RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               MOVE RS-LAST-LIST-REF IN RESTART-RECORD
+                   TO CA-LIST-START-REF IN DFHCOMMAREA
+           ELSE
+               MOVE SPACES TO CA-LIST-START-REF IN DFHCOMMAREA
+           END-IF.
+           EXIT.
+
+
+
+       EXTRACT-CATALOG-PAGE.
+
+           MOVE '01INQC' TO CA-REQUEST-ID IN DFHCOMMAREA
+           MOVE '00' TO CA-RETURN-CODE IN DFHCOMMAREA
+           MOVE LENGTH OF DFHCOMMAREA TO WS-CALEN
+
+           EXEC CICS LINK PROGRAM('DFH0XECC')
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(WS-CALEN)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               MOVE 'N' TO WS-MORE-PAGES-SW
+           ELSE
+               IF CA-RETURN-CODE IN DFHCOMMAREA NOT EQUAL '00'
+                   MOVE 'N' TO WS-MORE-PAGES-SW
+               ELSE
+                   ADD 1 TO WS-PAGE-COUNTER
+
+                   IF CA-NUM-ITEMS-RET IN DFHCOMMAREA EQUAL 0
+                      OR CA-LIST-START-REF IN DFHCOMMAREA EQUAL SPACES
+                       MOVE 'N' TO WS-MORE-PAGES-SW
+                   ELSE
+                       PERFORM WRITE-CATALOG-DUMP
+                               VARYING WS-ITEM-IDX FROM 1 BY 1
+                               UNTIL WS-ITEM-IDX >
+                                     CA-NUM-ITEMS-RET IN DFHCOMMAREA
+
+                       MOVE CA-LIST-ITEM-REF IN DFHCOMMAREA
+                                  (CA-NUM-ITEMS-RET IN DFHCOMMAREA)
+                           TO WS-LAST-ITEM-REF
+
+                       IF WS-LAST-ITEM-REF IS NUMERIC
+                           MOVE WS-LAST-ITEM-REF TO WS-NEXT-ITEM-REF-NUM
+                           ADD 1 TO WS-NEXT-ITEM-REF-NUM
+                           MOVE WS-NEXT-ITEM-REF-NUM
+                               TO CA-LIST-START-REF IN DFHCOMMAREA
+                       ELSE
+                           MOVE 'N' TO WS-MORE-PAGES-SW
+                       END-IF
+                   END-IF
+
+                   IF WS-PAGE-COUNTER >= WS-CHECKPOINT-INTERVAL
+                       PERFORM SAVE-CHECKPOINT
+                       MOVE 0 TO WS-PAGE-COUNTER
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+
+
+
+       WRITE-CATALOG-DUMP.
+
+           MOVE CA-LIST-ITEM-REF IN DFHCOMMAREA (WS-ITEM-IDX)
+               TO CD-ITEM-REF IN CATALOG-DUMP-RECORD
+           MOVE CA-LIST-ITEM-DESC IN DFHCOMMAREA (WS-ITEM-IDX)
+               TO CD-ITEM-DESC IN CATALOG-DUMP-RECORD
+           MOVE CA-LIST-ITEM-DEPT IN DFHCOMMAREA (WS-ITEM-IDX)
+               TO CD-ITEM-DEPT IN CATALOG-DUMP-RECORD
+           MOVE CA-LIST-ITEM-COST IN DFHCOMMAREA (WS-ITEM-IDX)
+               TO CD-ITEM-COST IN CATALOG-DUMP-RECORD
+           MOVE CA-LIST-ITEM-STOCK IN DFHCOMMAREA (WS-ITEM-IDX)
+               TO CD-ITEM-STOCK IN CATALOG-DUMP-RECORD
+
+           EXEC CICS WRITE FILE('CATXDMP')
+                     FROM(CATALOG-DUMP-RECORD)
+                     RIDFLD(CD-ITEM-REF IN CATALOG-DUMP-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(DUPREC)
+               EXEC CICS READ FILE('CATXDMP')
+                         INTO(WS-DUMP-READ-AREA)
+                         RIDFLD(CD-ITEM-REF IN CATALOG-DUMP-RECORD)
+                         UPDATE
+                         RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP EQUAL DFHRESP(NORMAL)
+                   EXEC CICS REWRITE FILE('CATXDMP')
+                             FROM(CATALOG-DUMP-RECORD)
+                             RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+           EXIT.
+
+
+
+       SAVE-CHECKPOINT.
+
+           MOVE WS-EXTRACT-KEY TO RS-EXTRACT-ID IN RESTART-RECORD
+           MOVE CA-LIST-START-REF IN DFHCOMMAREA
+               TO RS-LAST-LIST-REF IN RESTART-RECORD
+
+           EXEC CICS ASKTIME ABSTIME(ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(ABS-TIME)
+                     MMDDYYYY(RS-LAST-UPDATE-DATE IN RESTART-RECORD)
+                     TIME(RS-LAST-UPDATE-TIME IN RESTART-RECORD)
+           END-EXEC
+
+           EXEC CICS WRITE FILE('CATXRST')
+                     FROM(RESTART-RECORD)
+                     RIDFLD(WS-EXTRACT-KEY)
+                     RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP EQUAL DFHRESP(DUPREC)
+               EXEC CICS READ FILE('CATXRST')
+                         INTO(WS-RESTART-READ-AREA)
+                         RIDFLD(WS-EXTRACT-KEY)
+                         UPDATE
+                         RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP EQUAL DFHRESP(NORMAL)
+                   EXEC CICS REWRITE FILE('CATXRST')
+                             FROM(RESTART-RECORD)
+                             RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF
+
+           IF WS-RESP EQUAL DFHRESP(NORMAL)
+               EXEC CICS SYNCPOINT END-EXEC
+           END-IF.
+           EXIT.

@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFH0XRPT.
+      *****************************************************************
+      * DFH0XRPT - Daily Order Summary Report
+      *
+      * Reads ORDRLOG sequentially and produces a report of order
+      * activity broken out by CA-CHARGE-DEPT: item counts, total
+      * quantity ordered, and counts of successful/failed placeOrder
+      * attempts per department for the day.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDRLOG-FILE ASSIGN TO ORDRLOG
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OL-KEY
+               FILE STATUS IS WS-ORDRLOG-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO RPTPRT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDRLOG-FILE.
+       01  ORDER-LOG-RECORD.
+           COPY DFH0XCPL.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ORDRLOG-STATUS            PIC X(2).
+       01  WS-RPT-STATUS                PIC X(2).
+
+       01  WS-SWITCHES.
+           03 WS-EOF-SW                 PIC X     VALUE 'N'.
+              88 END-OF-ORDRLOG                   VALUE 'Y'.
+
+       01  WS-RUN-DATE-YYYYMMDD          PIC 9(8).
+       01  WS-RUN-DATE-YYYYMMDD-R REDEFINES WS-RUN-DATE-YYYYMMDD.
+           03 WS-RUN-DATE-YYYY          PIC 9(4).
+           03 WS-RUN-DATE-MM            PIC 9(2).
+           03 WS-RUN-DATE-DD            PIC 9(2).
+
+       01  WS-RUN-DATE.
+           03 WS-RUN-DATE-MM-OUT        PIC 9(2).
+           03 FILLER                    PIC X     VALUE '/'.
+           03 WS-RUN-DATE-DD-OUT        PIC 9(2).
+           03 FILLER                    PIC X     VALUE '/'.
+           03 WS-RUN-DATE-YYYY-OUT      PIC 9(4).
+
+       01  WS-DEPT-COUNT                PIC 9(4)  VALUE 0.
+       01  WS-DEPT-IDX                  PIC 9(4).
+       01  WS-FOUND-IDX                 PIC 9(4)  VALUE 0.
+       01  WS-DEPT-OVERFLOW-COUNT       PIC 9(7)  VALUE 0.
+
+       01  OVERFLOW-LINE.
+           03 FILLER                    PIC X(37)
+                   VALUE 'CHARGE DEPARTMENTS NOT SUMMARISED: '.
+           03 OL-OVERFLOW-COUNT         PIC ZZZ,ZZ9.
+           03 FILLER                    PIC X(82) VALUE SPACES.
+
+       01  DEPT-TABLE.
+           03 DEPT-ENTRY OCCURS 50 TIMES.
+               05 DT-DEPT-CODE          PIC X(6).
+               05 DT-ITEM-COUNT         PIC 9(7)  VALUE 0.
+               05 DT-TOTAL-QTY          PIC 9(9)  VALUE 0.
+               05 DT-SUCCESS-COUNT      PIC 9(7)  VALUE 0.
+               05 DT-FAIL-COUNT         PIC 9(7)  VALUE 0.
+
+       01  HEADING-LINE-1               PIC X(132)
+               VALUE 'DAILY ORDER SUMMARY REPORT'.
+       01  HEADING-LINE-2               PIC X(132)
+               VALUE 'DEPT    ITEMS   TOTAL-QTY   SUCCESS    FAILED'.
+
+       01  DETAIL-LINE.
+           03 DL-DEPT-CODE              PIC X(6).
+           03 FILLER                    PIC X(4)  VALUE SPACES.
+           03 DL-ITEM-COUNT             PIC ZZZ,ZZ9.
+           03 FILLER                    PIC X(4)  VALUE SPACES.
+           03 DL-TOTAL-QTY              PIC ZZZ,ZZZ,ZZ9.
+           03 FILLER                    PIC X(4)  VALUE SPACES.
+           03 DL-SUCCESS-COUNT          PIC ZZZ,ZZ9.
+           03 FILLER                    PIC X(4)  VALUE SPACES.
+           03 DL-FAIL-COUNT             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAINLINE SECTION.
+
+           PERFORM ESTABLISH-RUN-DATE
+           PERFORM OPEN-FILES
+           PERFORM READ-ORDRLOG
+           PERFORM ACCUMULATE-ORDERS UNTIL END-OF-ORDRLOG
+           PERFORM PRINT-REPORT
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       MAINLINE-EXIT.
+           EXIT.
+
+
+
+       ESTABLISH-RUN-DATE.
+
+           ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+
+           MOVE WS-RUN-DATE-MM TO WS-RUN-DATE-MM-OUT
+           MOVE WS-RUN-DATE-DD TO WS-RUN-DATE-DD-OUT
+           MOVE WS-RUN-DATE-YYYY TO WS-RUN-DATE-YYYY-OUT.
+           EXIT.
+
+
+
+       OPEN-FILES.
+
+           OPEN INPUT ORDRLOG-FILE
+           OPEN OUTPUT RPT-FILE.
+           EXIT.
+
+
+
+       CLOSE-FILES.
+
+           CLOSE ORDRLOG-FILE
+           CLOSE RPT-FILE.
+           EXIT.
+
+
+
+       READ-ORDRLOG.
+
+           READ ORDRLOG-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+           EXIT.
+
+
+
+       ACCUMULATE-ORDERS.
+
+           IF OL-DATE EQUAL WS-RUN-DATE
+               PERFORM FIND-OR-ADD-DEPT
+
+               IF WS-FOUND-IDX EQUAL 0
+                   ADD 1 TO WS-DEPT-OVERFLOW-COUNT
+               ELSE
+                   ADD 1 TO DT-ITEM-COUNT (WS-FOUND-IDX)
+                   ADD OL-QUANTITY TO DT-TOTAL-QTY (WS-FOUND-IDX)
+
+                   IF OL-RETURN-CODE EQUAL '00'
+                       ADD 1 TO DT-SUCCESS-COUNT (WS-FOUND-IDX)
+                   ELSE
+                       ADD 1 TO DT-FAIL-COUNT (WS-FOUND-IDX)
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM READ-ORDRLOG.
+           EXIT.
+
+
+
+       FIND-OR-ADD-DEPT.
+
+           MOVE 0 TO WS-FOUND-IDX
+
+           PERFORM CHECK-DEPT-ENTRY VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           IF WS-FOUND-IDX EQUAL 0
+               IF WS-DEPT-COUNT < 50
+                   ADD 1 TO WS-DEPT-COUNT
+                   MOVE WS-DEPT-COUNT TO WS-FOUND-IDX
+                   MOVE OL-CHARGE-DEPT TO DT-DEPT-CODE (WS-FOUND-IDX)
+               END-IF
+           END-IF.
+           EXIT.
+
+
+
+       CHECK-DEPT-ENTRY.
+
+           IF DT-DEPT-CODE (WS-DEPT-IDX) EQUAL OL-CHARGE-DEPT
+               MOVE WS-DEPT-IDX TO WS-FOUND-IDX
+           END-IF.
+           EXIT.
+
+
+
+       PRINT-REPORT.
+
+           WRITE RPT-LINE FROM HEADING-LINE-1
+           WRITE RPT-LINE FROM HEADING-LINE-2
+
+           PERFORM PRINT-DEPT-LINE VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+
+           IF WS-DEPT-OVERFLOW-COUNT > 0
+               MOVE WS-DEPT-OVERFLOW-COUNT TO OL-OVERFLOW-COUNT
+               WRITE RPT-LINE FROM OVERFLOW-LINE
+           END-IF.
+           EXIT.
+
+
+
+       PRINT-DEPT-LINE.
+
+           MOVE DT-DEPT-CODE (WS-DEPT-IDX) TO DL-DEPT-CODE
+           MOVE DT-ITEM-COUNT (WS-DEPT-IDX) TO DL-ITEM-COUNT
+           MOVE DT-TOTAL-QTY (WS-DEPT-IDX) TO DL-TOTAL-QTY
+           MOVE DT-SUCCESS-COUNT (WS-DEPT-IDX) TO DL-SUCCESS-COUNT
+           MOVE DT-FAIL-COUNT (WS-DEPT-IDX) TO DL-FAIL-COUNT
+
+           WRITE RPT-LINE FROM DETAIL-LINE.
+           EXIT.

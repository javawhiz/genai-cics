@@ -0,0 +1,10 @@
+      *****************************************************************
+      * DFH0XCPM - DEPTMAST department master record
+      *
+      * Keyed by DM-DEPT-CODE. Holds the set of charge departments
+      * allowed to place orders and the maximum quantity any single
+      * order line for that department may request.
+      *****************************************************************
+           03 DM-DEPT-CODE           PIC X(6).
+           03 DM-DEPT-NAME           PIC X(20).
+           03 DM-QTY-LIMIT           PIC S9(4) COMP.

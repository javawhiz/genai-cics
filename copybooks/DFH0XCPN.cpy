@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DFH0XCPN - EXCPLOG service-call exception record, keyed by
+      * EX-TASKNUM plus EX-SEQ (a failed-line sequence number within
+      * the task, so a single multi-line order that fails on more than
+      * one line still gets a distinct record per failure). Browsed
+      * online (today's exceptions) and available for offline review
+      * of webservice call failures.
+      *****************************************************************
+           03 EX-TASKNUM             PIC 9(7).
+           03 EX-SEQ                 PIC 9(2).
+           03 EX-DATE                PIC X(10).
+           03 EX-TIME                PIC X(6).
+           03 EX-WEBSERVICE          PIC X(20).
+           03 EX-RESP                PIC S9(8) COMP.
+           03 EX-RESP2               PIC S9(8) COMP.
+           03 EX-REQUEST-ID          PIC X(6).

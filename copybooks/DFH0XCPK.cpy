@@ -0,0 +1,13 @@
+      *****************************************************************
+      * DFH0XCPK - inquire by department response (inquireByDeptClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXresponseXmessage    PIC X(79).
+           03 caXdeptXitemXresponse.
+               05 caXdeptXnumXitems     PIC 9(4).
+               05 caXdeptXitemXentry OCCURS 10 TIMES.
+                   07 caXdeptXitemXref    PIC X(4).
+                   07 caXdeptXitemXdesc   PIC X(20).
+                   07 caXdeptXitemXcost   PIC 9(5)V99.
+                   07 caXdeptXitemXstock  PIC 9(4).

@@ -0,0 +1,11 @@
+      *****************************************************************
+      * DFH0XCPO - outbound fulfillment confirmation record, written
+      * to the FULQ transient data queue for every successfully placed
+      * order so the warehouse system picks it up directly instead of
+      * relying on its own polling cycle.
+      *****************************************************************
+           03 CF-ORDER-REF           PIC X(8).
+           03 CF-ITEM-REF            PIC X(4).
+           03 CF-QUANTITY            PIC S9(4) COMP.
+           03 CF-CHARGE-DEPT         PIC X(6).
+           03 CF-USERID              PIC X(8).

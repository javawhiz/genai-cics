@@ -0,0 +1,6 @@
+      *****************************************************************
+      * DFH0XCPJ - inquire by department request (inquireByDeptClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXchargeXdept         PIC X(6).

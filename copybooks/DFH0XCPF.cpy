@@ -0,0 +1,12 @@
+      *****************************************************************
+      * DFH0XCPF - place order response (placeOrderClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXresponseXmessage    PIC X(79).
+           03 caXorderXrequest.
+               05 caXorderXref          PIC X(8).
+               05 caXorderXitemXref     PIC X(4).
+               05 caXorderXquantity     PIC S9(4) COMP.
+               05 caXorderXdept         PIC X(6).
+               05 caXorderXuserid       PIC X(8).

@@ -0,0 +1,59 @@
+      *****************************************************************
+      * DFH0XCP1 - DFH0XECC commarea layout
+      *****************************************************************
+           03 CA-RETURN-CODE           PIC X(2).
+           03 CA-RESPONSE-MESSAGE      PIC X(79).
+           03 CA-REQUEST-ID            PIC X(6).
+           03 CA-USERID                PIC X(8).
+           03 CA-CHARGE-DEPT           PIC X(6).
+           03 CA-ITEM-REF-NUMBER       PIC X(4).
+           03 CA-QUANTITY-REQ          PIC S9(4) COMP.
+           03 CA-ITEM-REF-REQ          PIC X(4).
+           03 CA-LIST-START-REF        PIC X(4).
+           03 CA-INQUIRE-REQUEST.
+               05 CA-NUM-ITEMS-RET     PIC 9(4).
+               05 CA-ITEM-ENTRY OCCURS 10 TIMES.
+                   07 CA-LIST-ITEM-REF    PIC X(4).
+                   07 CA-LIST-ITEM-DESC   PIC X(20).
+                   07 CA-LIST-ITEM-DEPT   PIC X(6).
+                   07 CA-LIST-ITEM-COST   PIC 9(5)V99.
+                   07 CA-LIST-ITEM-STOCK  PIC 9(4).
+           03 CA-SINGLE-ITEM.
+               05 CA-SINGLE-ITEM-REF   PIC X(4).
+               05 CA-SINGLE-ITEM-DESC  PIC X(20).
+               05 CA-SINGLE-ITEM-DEPT  PIC X(6).
+               05 CA-SINGLE-ITEM-COST  PIC 9(5)V99.
+               05 CA-SINGLE-ITEM-STOCK PIC 9(4).
+           03 CA-ORDER-REQUEST.
+               05 CA-ORDER-REF         PIC X(8).
+               05 CA-ORDER-ITEM-REF    PIC X(4).
+               05 CA-ORDER-QUANTITY    PIC S9(4) COMP.
+               05 CA-ORDER-DEPT        PIC X(6).
+               05 CA-ORDER-USERID      PIC X(8).
+           03 CA-CANCEL-ORDER-REF      PIC X(8).
+           03 CA-CANCEL-RESPONSE.
+               05 CA-CANCEL-ORDER-REF-OUT PIC X(8).
+               05 CA-CANCEL-STATUS     PIC X(2).
+           03 CA-MULTI-ORDER-REQUEST.
+               05 CA-MORD-LINE-COUNT   PIC 9(2).
+               05 CA-MORD-LINE OCCURS 10 TIMES.
+                   07 CA-MORD-ITEM-REF     PIC X(4).
+                   07 CA-MORD-QUANTITY     PIC S9(4) COMP.
+                   07 CA-MORD-RETURN-CODE  PIC X(2).
+                   07 CA-MORD-ORDER-REF    PIC X(8).
+           03 CA-DEPT-ITEM-RESPONSE.
+               05 CA-DEPT-NUM-ITEMS    PIC 9(4).
+               05 CA-DEPT-ITEM-ENTRY OCCURS 10 TIMES.
+                   07 CA-DEPT-LIST-ITEM-REF   PIC X(4).
+                   07 CA-DEPT-LIST-ITEM-DESC  PIC X(20).
+                   07 CA-DEPT-LIST-ITEM-COST  PIC 9(5)V99.
+                   07 CA-DEPT-LIST-ITEM-STOCK PIC 9(4).
+           03 CA-EXCP-BROWSE-RESPONSE.
+               05 CA-EXCP-NUM-RET      PIC 9(4).
+               05 CA-EXCP-ENTRY OCCURS 10 TIMES.
+                   07 CA-EXCP-TASKNUM      PIC 9(7).
+                   07 CA-EXCP-TIME         PIC X(6).
+                   07 CA-EXCP-WEBSERVICE   PIC X(20).
+                   07 CA-EXCP-RESP         PIC S9(8) COMP.
+                   07 CA-EXCP-RESP2        PIC S9(8) COMP.
+                   07 CA-EXCP-REQUEST-ID   PIC X(6).

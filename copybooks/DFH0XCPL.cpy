@@ -0,0 +1,16 @@
+      *****************************************************************
+      * DFH0XCPL - ORDRLOG audit record, one per placeOrderClient
+      * attempt (success or failure), keyed by OL-TASKNUM plus OL-SEQ
+      * (a per-task sequence number, so a multi-line order that places
+      * more than one line still gets a distinct record per line).
+      *****************************************************************
+           03 OL-KEY.
+              05 OL-TASKNUM          PIC 9(7).
+              05 OL-SEQ              PIC 9(2).
+           03 OL-USERID              PIC X(8).
+           03 OL-CHARGE-DEPT         PIC X(6).
+           03 OL-ITEM-REF            PIC X(4).
+           03 OL-QUANTITY            PIC S9(4) COMP.
+           03 OL-DATE                PIC X(10).
+           03 OL-TIME                PIC X(6).
+           03 OL-RETURN-CODE         PIC X(2).

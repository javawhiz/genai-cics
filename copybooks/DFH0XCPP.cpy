@@ -0,0 +1,7 @@
+      *****************************************************************
+      * DFH0XCPP - CATXRST catalog-extract checkpoint/restart record
+      *****************************************************************
+           03 RS-EXTRACT-ID           PIC X(8).
+           03 RS-LAST-LIST-REF        PIC X(4).
+           03 RS-LAST-UPDATE-DATE     PIC X(10).
+           03 RS-LAST-UPDATE-TIME     PIC X(6).

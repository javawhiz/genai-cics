@@ -0,0 +1,12 @@
+      *****************************************************************
+      * DFH0XCPD - inquire single item response (inquireSingleClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXresponseXmessage    PIC X(79).
+           03 caXsingleXitem.
+               05 caXsingleXitemXref    PIC X(4).
+               05 caXsingleXitemXdesc   PIC X(20).
+               05 caXsingleXitemXdept   PIC X(6).
+               05 caXsingleXitemXcost   PIC 9(5)V99.
+               05 caXsingleXitemXstock  PIC 9(4).

@@ -0,0 +1,11 @@
+      *****************************************************************
+      * DFH0XCPQ - CATXDMP full catalog extract record, one per item,
+      * keyed by CD-ITEM-REF. Written by DFH0XBEX as it pages through
+      * the catalog, so the dump file holds the latest-known details
+      * for every item the extract has seen.
+      *****************************************************************
+           03 CD-ITEM-REF             PIC X(4).
+           03 CD-ITEM-DESC            PIC X(20).
+           03 CD-ITEM-DEPT            PIC X(6).
+           03 CD-ITEM-COST            PIC 9(5)V99.
+           03 CD-ITEM-STOCK           PIC 9(4).

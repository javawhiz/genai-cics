@@ -0,0 +1,6 @@
+      *****************************************************************
+      * DFH0XCPC - inquire single item request (inquireSingleClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXitemXrefXreq        PIC X(4).

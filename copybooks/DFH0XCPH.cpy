@@ -0,0 +1,8 @@
+      *****************************************************************
+      * DFH0XCPH - cancel order response (cancelOrderClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXresponseXmessage    PIC X(79).
+           03 caXorderXrefXcancel    PIC X(8).
+           03 caXcancelXstatus       PIC X(2).

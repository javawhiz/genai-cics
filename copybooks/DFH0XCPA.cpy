@@ -0,0 +1,6 @@
+      *****************************************************************
+      * DFH0XCPA - inquire catalog request (inquireCatalogClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXlistXstartXref      PIC X(4).

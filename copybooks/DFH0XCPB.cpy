@@ -0,0 +1,14 @@
+      *****************************************************************
+      * DFH0XCPB - inquire catalog response (inquireCatalogClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXresponseXmessage    PIC X(79).
+           03 caXinquireXrequest.
+               05 caXnumXitemsXret    PIC 9(4).
+               05 caXitemXentry OCCURS 10 TIMES.
+                   07 caXlistXitemXref    PIC X(4).
+                   07 caXlistXitemXdesc   PIC X(20).
+                   07 caXlistXitemXdept   PIC X(6).
+                   07 caXlistXitemXcost   PIC 9(5)V99.
+                   07 caXlistXitemXstock  PIC 9(4).

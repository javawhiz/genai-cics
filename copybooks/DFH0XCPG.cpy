@@ -0,0 +1,7 @@
+      *****************************************************************
+      * DFH0XCPG - cancel order request (cancelOrderClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXuserid              PIC X(8).
+           03 caXorderXrefXcancel    PIC X(8).

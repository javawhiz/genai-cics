@@ -0,0 +1,9 @@
+      *****************************************************************
+      * DFH0XCPE - place order request (placeOrderClient)
+      *****************************************************************
+           03 caXrequestXid          PIC X(6).
+           03 caXreturnXcode         PIC X(2).
+           03 caXuserid              PIC X(8).
+           03 caXchargeXdept         PIC X(6).
+           03 caXitemXrefXnumber     PIC X(4).
+           03 caXquantityXreq        PIC S9(4) COMP.
